@@ -0,0 +1,539 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. HELLOBAT.
+000030 AUTHOR. JAMES HILL.
+000040 INSTALLATION. FRONT DESK OPERATIONS.
+000050 DATE-WRITTEN. AUGUST 08, 2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* MODIFICATION HISTORY.
+000090*   2026-08-08  JH  ORIGINAL PROGRAM.  BATCH COMPANION TO HELLO
+000100*                   SO A WHOLE MORNING ROSTER CAN BE GREETED IN
+000110*                   ONE SCHEDULED RUN INSTEAD OF ONE NAME AT A
+000120*                   TIME AT A TERMINAL.  READS THE ROSTER FILE
+000130*                   AND WRITES EACH GREETING TO A PRINT FILE.
+000140*   2026-08-08  JH  REJECT A BLANK OR LOW-VALUE NAME INSTEAD OF
+000150*                   GREETING IT, AND REPORT THE REJECT COUNT.
+000160*   2026-08-08  JH  APPEND EACH GREETING TO THE GREETING-LOG
+000170*                   FILE, NOT JUST THE PRINT FILE, SO THE
+000180*                   BATCH RUN FEEDS THE SAME SHIFT LOG HELLO
+000190*                   USES.
+000200*   2026-08-08  JH  CHECKPOINT THE RECORD COUNT PERIODICALLY
+000210*                   AND OFFER TO RESUME FROM THE LAST ONE ON
+000220*                   RESTART SO AN ABEND PARTWAY THROUGH THE
+000230*                   ROSTER DOES NOT RE-GREET EVERYONE FROM
+000240*                   RECORD ONE.
+000250*   2026-08-08  JH  MOVED THE GREETING-LOG RECORD OUT TO THE
+000260*                   GREETREC COPYBOOK, SHARED WITH HELLO.
+000270*   2026-08-08  JH  CARRY EMPLOYEE ID, DEPARTMENT, AND SHIFT
+000280*                   FROM THE ROSTER THROUGH TO THE LOG.
+000290*   2026-08-08  JH  RECONCILE ROSTER RECORDS READ AGAINST
+000300*                   GREETINGS WRITTEN PLUS REJECTS, PRINT A
+000310*                   CONTROL-TOTAL REPORT, AND SET A NON-ZERO
+000320*                   RETURN CODE WHEN THE TOTALS DO NOT MATCH.
+000330*   2026-08-08  JH  CHECKPOINT EVERY RECORD INSTEAD OF EVERY 100TH
+000340*                   SO A RESTART CANNOT RE-GREET A WHOLE BATCH OF
+000350*                   NAMES BETWEEN CHECKPOINTS.  CHECK STATUS ON
+000360*                   THE CHECKPOINT OPEN AND WRITE THE SAME AS ANY
+000370*                   OTHER FILE IN THIS PROGRAM.  RESET THE
+000380*                   CHECKPOINT FILE TO EMPTY AT A CLEAN END OF RUN
+000390*                   SO TOMORROW'S RUN DOES NOT MISTAKE TODAY'S
+000400*                   LAST CHECKPOINT FOR AN UNFINISHED ROSTER.
+000410*   2026-08-08  JH  BUILD THE GREETING DIRECTLY IN GR-USER-NAME/
+000420*                   GR-GREETING INSTEAD OF A SEPARATE WORKING-
+000430*                   STORAGE GREETING AREA, SO THE COPYBOOK IS THE
+000440*                   ONLY PLACE THAT PICTURE IS DEFINED.
+000450*   2026-08-09  JH  STOP COUNTING A SKIPPED ROSTER RECORD AS READ
+000460*                   WHEN THE SKIP LOOP HITS END OF FILE, AND TREAT
+000470*                   A ROSTER SHORTER THAN THE CHECKPOINT CALLS FOR
+000480*                   AS A MISMATCH INSTEAD OF A SILENT SHORTFALL.
+000490*   2026-08-09  JH  CHECK FILE STATUS AFTER EVERY WRITE TO THE
+000500*                   PRINT FILE AND THE GREETING LOG, NOT JUST THE
+000510*                   CHECKPOINT FILE, SO A WRITE FAILURE ABORTS THE
+000520*                   RUN INSTEAD OF BEING COUNTED AS DELIVERED.
+000530*   2026-08-09  JH  OPEN THE CHECKPOINT FILE INSIDE THE SAME
+000540*                   RESTART/COLD-START BRANCH AS THE OTHER FILES
+000550*                   (EXTEND ON RESTART, OUTPUT ON COLD START) AND
+000560*                   CHECK ITS STATUS THERE, INSTEAD OF ALWAYS
+000570*                   REOPENING IT OUTPUT AFTER THE BRANCH, WHICH
+000580*                   COULD DISCARD A JUST-WRITTEN CHECKPOINT BEFORE
+000590*                   A RESUMED RUN LAID DOWN A NEW ONE.  ALSO CHECK
+000600*                   PRINT-FILE STATUS RIGHT AFTER ITS OPEN, THE
+000610*                   SAME AS EVERY OTHER FILE HERE.  REPLACED THE
+000620*                   OPERATOR ACCEPT FOR RESUME/RESTART WITH AN
+000630*                   AUTOMATIC DECISION (RESUME WHEN A CHECKPOINT
+000640*                   IS FOUND, UNLESS PARM='NORESUME' IS SUPPLIED)
+000650*                   SINCE THIS PROGRAM RUNS UNATTENDED OVERNIGHT.
+000660*   2026-08-09  JH  PRINT THE EXPECTED-MINUS-WRITTEN DIFFERENCE ON
+000670*                   THE CONTROL-TOTAL REPORT WHEN OUT OF BALANCE
+000680*                   INSTEAD OF LEAVING THE OPERATOR TO SUBTRACT
+000690*                   THE COUNTS BY HAND.  DROPPED THE "05" STATUS
+000700*                   ALLOWANCE ON THE RESTART-BRANCH OPENS FOR
+000710*                   GREETING-LOG, PRINT, AND CHECKPOINT - NONE
+000720*                   OF THOSE FILES ARE SELECT OPTIONAL, SO "05"
+000730*                   CANNOT OCCUR THERE, AND A RESTART IS ONLY
+000740*                   EVER REACHED ONCE ALL THREE ALREADY EXIST
+000750*                   WITH DATA FROM THE EARLIER PARTIAL RUN.
+000760*   2026-08-09  JH  MOVE SPACES TO GR-GREETING BEFORE BUILDING IT
+000770*                   WITH STRING - STRING DOES NOT SPACE-FILL THE
+000780*                   UNUSED TRAILING BYTES THE WAY MOVE DOES, SO
+000790*                   THE GREETING-LOG RECORD AND PRINT LINE HAD
+000800*                   THREE BYTES OF LEFTOVER STORAGE AFTER THE
+000810*                   NAME.
+000820*****************************************************************
+000830 ENVIRONMENT DIVISION.
+000840 INPUT-OUTPUT SECTION.
+000850 FILE-CONTROL.
+000860     SELECT ROSTER-FILE ASSIGN TO "ROSTRIN"
+000870         ORGANIZATION IS SEQUENTIAL
+000880         FILE STATUS IS WS-ROSTER-STATUS.
+000890     SELECT GREETING-LOG-FILE ASSIGN TO "GREETLOG"
+000900         ORGANIZATION IS SEQUENTIAL
+000910         FILE STATUS IS WS-LOG-STATUS.
+000920     SELECT PRINT-FILE ASSIGN TO "GREETRPT"
+000930         ORGANIZATION IS SEQUENTIAL
+000940         FILE STATUS IS WS-PRINT-STATUS.
+000950     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+000960         ORGANIZATION IS SEQUENTIAL
+000970         FILE STATUS IS WS-CHKPT-STATUS.
+000980 DATA DIVISION.
+000990 FILE SECTION.
+001000 FD  ROSTER-FILE
+001010     LABEL RECORDS ARE STANDARD.
+001020     COPY ROSTREC.
+001030 FD  GREETING-LOG-FILE
+001040     LABEL RECORDS ARE STANDARD.
+001050     COPY GREETREC.
+001060 FD  PRINT-FILE
+001070     LABEL RECORDS ARE STANDARD.
+001080 01  PRINT-RECORD                    PIC X(132).
+001090 FD  CHECKPOINT-FILE
+001100     LABEL RECORDS ARE STANDARD.
+001110 01  CHECKPOINT-RECORD.
+001120     05  CK-RECORDS-PROCESSED        PIC 9(09) COMP.
+001130     05  CK-REJECT-COUNT             PIC 9(05) COMP.
+001140     05  CK-GREETINGS-WRITTEN        PIC 9(09) COMP.
+001150 WORKING-STORAGE SECTION.
+001160*****************************************************************
+001170* SWITCHES, COUNTERS, AND THE GREETING WORK AREA.
+001180*****************************************************************
+001190 77  WS-ROSTER-EOF-SWITCH        PIC X(01) VALUE "N".
+001200     88  WS-ROSTER-EOF               VALUE "Y".
+001210 77  WS-VALID-NAME-SWITCH        PIC X(01) VALUE "N".
+001220     88  WS-NAME-IS-VALID            VALUE "Y".
+001230 77  WS-CHKPT-EOF-SWITCH         PIC X(01) VALUE "N".
+001240     88  WS-CHKPT-EOF                VALUE "Y".
+001250 77  WS-RESTART-SWITCH           PIC X(01) VALUE "N".
+001260     88  WS-RESTART-THIS-RUN         VALUE "Y".
+001270 77  WS-ROSTER-STATUS            PIC X(02) VALUE "00".
+001280 77  WS-LOG-STATUS               PIC X(02) VALUE "00".
+001290 77  WS-PRINT-STATUS             PIC X(02) VALUE "00".
+001300 77  WS-CHKPT-STATUS             PIC X(02) VALUE "00".
+001310 77  WS-PARM-VALUE               PIC X(08) VALUE SPACES.
+001320 77  WS-ROSTER-READ-COUNT        PIC 9(09) COMP VALUE ZERO.
+001330 77  WS-GREETING-WRITTEN-COUNT   PIC 9(09) COMP VALUE ZERO.
+001340 77  WS-REJECT-COUNT             PIC 9(05) COMP VALUE ZERO.
+001350 77  WS-SKIP-COUNT               PIC 9(09) COMP VALUE ZERO.
+001360 77  WS-CURRENT-DATE             PIC 9(08) VALUE ZERO.
+001370 77  WS-CURRENT-TIME             PIC 9(08) VALUE ZERO.
+001380 77  WS-CHECKPOINT-INTERVAL      PIC 9(05) COMP VALUE 1.
+001390 77  WS-CHECKPOINT-REMAINDER     PIC 9(05) COMP VALUE ZERO.
+001400 77  WS-CHECKPOINT-QUOTIENT      PIC 9(09) COMP VALUE ZERO.
+001410 77  WS-EXPECTED-WRITTEN         PIC 9(09) COMP VALUE ZERO.
+001420 77  WS-CONTROL-DIFFERENCE       PIC S9(09) COMP VALUE ZERO.
+001430 77  WS-CONTROL-SWITCH           PIC X(01) VALUE "N".
+001440     88  WS-CONTROL-BALANCED         VALUE "Y".
+001450 77  WS-COUNT-EDIT                PIC Z(8)9.
+001460 77  WS-DIFF-EDIT                 PIC -(8)9.
+001470 77  WS-CONTROL-LABEL             PIC X(25) VALUE SPACES.
+001480 LINKAGE SECTION.
+001490 01  LK-PARM-AREA.
+001500     05  LK-PARM-LEN                 PIC S9(04) COMP.
+001510     05  LK-PARM-TEXT                PIC X(20).
+001520 PROCEDURE DIVISION USING LK-PARM-AREA.
+001530*****************************************************************
+001540* 0000-MAINLINE - TOP LEVEL CONTROL.
+001550*****************************************************************
+001560 0000-MAINLINE.
+001570     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001580     PERFORM 2000-PROCESS-ROSTER THRU 2000-EXIT
+001590         UNTIL WS-ROSTER-EOF.
+001600     PERFORM 8000-RECONCILE THRU 8000-EXIT.
+001610     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001620     STOP RUN.
+001630 0000-EXIT.
+001640     EXIT.
+001650*****************************************************************
+001660* 1000-INITIALIZE - OPEN THE ROSTER AND THE PRINT FILE.
+001670*****************************************************************
+001680 1000-INITIALIZE.
+001690     DISPLAY "=================================================".
+001700     DISPLAY " OVERNIGHT BATCH GREETING RUN".
+001710     DISPLAY "=================================================".
+001720     MOVE SPACES TO WS-PARM-VALUE.
+001730     IF LK-PARM-LEN > ZERO
+001740         MOVE LK-PARM-TEXT(1:8) TO WS-PARM-VALUE
+001750     END-IF.
+001760     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+001770     OPEN INPUT ROSTER-FILE.
+001780     IF WS-ROSTER-STATUS NOT = "00"
+001790         DISPLAY "UNABLE TO OPEN ROSTER FILE - STATUS "
+001800             WS-ROSTER-STATUS
+001810         MOVE 16 TO RETURN-CODE
+001820         STOP RUN
+001830     END-IF.
+001840     PERFORM 1100-CHECK-FOR-CHECKPOINT THRU 1100-EXIT.
+001850     IF WS-RESTART-THIS-RUN
+001860         OPEN EXTEND GREETING-LOG-FILE
+001870         IF WS-LOG-STATUS NOT = "00"
+001880             DISPLAY "UNABLE TO OPEN GREETING-LOG - STATUS "
+001890                 WS-LOG-STATUS
+001900             MOVE 16 TO RETURN-CODE
+001910             STOP RUN
+001920         END-IF
+001930         OPEN EXTEND PRINT-FILE
+001940         IF WS-PRINT-STATUS NOT = "00"
+001950             DISPLAY "UNABLE TO OPEN PRINT FILE - STATUS "
+001960                 WS-PRINT-STATUS
+001970             MOVE 16 TO RETURN-CODE
+001980             STOP RUN
+001990         END-IF
+002000         OPEN EXTEND CHECKPOINT-FILE
+002010         IF WS-CHKPT-STATUS NOT = "00"
+002020             DISPLAY "UNABLE TO OPEN CHECKPOINT FILE - STATUS "
+002030                 WS-CHKPT-STATUS
+002040             MOVE 16 TO RETURN-CODE
+002050             STOP RUN
+002060         END-IF
+002070         PERFORM 1200-SKIP-PROCESSED-RECORDS THRU 1200-EXIT
+002080     ELSE
+002090         OPEN OUTPUT GREETING-LOG-FILE
+002100         IF WS-LOG-STATUS NOT = "00"
+002110             DISPLAY "UNABLE TO OPEN GREETING-LOG - STATUS "
+002120                 WS-LOG-STATUS
+002130             MOVE 16 TO RETURN-CODE
+002140             STOP RUN
+002150         END-IF
+002160         OPEN OUTPUT PRINT-FILE
+002170         IF WS-PRINT-STATUS NOT = "00"
+002180             DISPLAY "UNABLE TO OPEN PRINT FILE - STATUS "
+002190                 WS-PRINT-STATUS
+002200             MOVE 16 TO RETURN-CODE
+002210             STOP RUN
+002220         END-IF
+002230         OPEN OUTPUT CHECKPOINT-FILE
+002240         IF WS-CHKPT-STATUS NOT = "00"
+002250             DISPLAY "UNABLE TO OPEN CHECKPOINT FILE - STATUS "
+002260                 WS-CHKPT-STATUS
+002270             MOVE 16 TO RETURN-CODE
+002280             STOP RUN
+002290         END-IF
+002300     END-IF.
+002310 1000-EXIT.
+002320     EXIT.
+002330*****************************************************************
+002340* 1100-CHECK-FOR-CHECKPOINT - SEE IF A CHECKPOINT FROM A PRIOR,
+002350* ABENDED RUN EXISTS.  THIS RUNS UNATTENDED IN THE OVERNIGHT
+002360* WINDOW, SO THE DECISION TO RESUME IS MADE HERE RATHER THAN
+002370* ASKED OF AN OPERATOR - RESUME AUTOMATICALLY WHEN A CHECKPOINT
+002380* IS FOUND, UNLESS THE JOB WAS SUBMITTED WITH PARM='NORESUME' TO
+002390* FORCE A FRESH START.
+002400*****************************************************************
+002410 1100-CHECK-FOR-CHECKPOINT.
+002420     MOVE "N" TO WS-RESTART-SWITCH.
+002430     MOVE ZERO TO WS-SKIP-COUNT.
+002440     OPEN INPUT CHECKPOINT-FILE.
+002450     IF WS-CHKPT-STATUS = "00"
+002460         MOVE "N" TO WS-CHKPT-EOF-SWITCH
+002470         PERFORM 1110-READ-CHECKPOINT THRU 1110-EXIT
+002480             UNTIL WS-CHKPT-EOF
+002490         CLOSE CHECKPOINT-FILE
+002500         IF WS-SKIP-COUNT > ZERO
+002510             IF WS-PARM-VALUE = "NORESUME"
+002520                 DISPLAY "CHECKPOINT FOUND AT RECORD "
+002530                     WS-SKIP-COUNT
+002540                     " - NORESUME PARM SET, STARTING OVER"
+002550                 MOVE ZERO TO WS-SKIP-COUNT
+002560                 MOVE ZERO TO WS-REJECT-COUNT
+002570                 MOVE ZERO TO WS-GREETING-WRITTEN-COUNT
+002580             ELSE
+002590                 DISPLAY "CHECKPOINT FOUND AT RECORD "
+002600                     WS-SKIP-COUNT
+002610                     " - AUTO-RESUMING THE OVERNIGHT RUN"
+002620                 SET WS-RESTART-THIS-RUN TO TRUE
+002630             END-IF
+002640         END-IF
+002650     END-IF.
+002660 1100-EXIT.
+002670     EXIT.
+002680*****************************************************************
+002690* 1110-READ-CHECKPOINT - READ FORWARD TO THE LAST CHECKPOINT
+002700* RECORD WRITTEN, WHICH HOLDS THE HIGHEST RECORD COUNT.
+002710*****************************************************************
+002720 1110-READ-CHECKPOINT.
+002730     READ CHECKPOINT-FILE
+002740         AT END
+002750             SET WS-CHKPT-EOF TO TRUE
+002760         NOT AT END
+002770             MOVE CK-RECORDS-PROCESSED TO WS-SKIP-COUNT
+002780             MOVE CK-REJECT-COUNT TO WS-REJECT-COUNT
+002790             MOVE CK-GREETINGS-WRITTEN TO
+002800                 WS-GREETING-WRITTEN-COUNT
+002810     END-READ.
+002820 1110-EXIT.
+002830     EXIT.
+002840*****************************************************************
+002850* 1200-SKIP-PROCESSED-RECORDS - ON RESTART, RE-READ AND DISCARD
+002860* THE ROSTER RECORDS ALREADY GREETED BEFORE THE LAST CHECKPOINT
+002870* SO THEY ARE NOT LOGGED A SECOND TIME.  IF THE ROSTER RUNS OUT
+002880* BEFORE THE CHECKPOINT COUNT IS SATISFIED, THE ROSTER HANDED TO
+002890* THIS RUN DOES NOT MATCH THE ONE THE CHECKPOINT WAS TAKEN
+002900* AGAINST, SO STOP RATHER THAN CONTINUE ON A SHORTFALL.
+002910*****************************************************************
+002920 1200-SKIP-PROCESSED-RECORDS.
+002930     PERFORM 1210-SKIP-ONE-RECORD THRU 1210-EXIT
+002940         WS-SKIP-COUNT TIMES.
+002950     IF WS-ROSTER-READ-COUNT < WS-SKIP-COUNT
+002960         DISPLAY "ROSTER ENDED AT RECORD " WS-ROSTER-READ-COUNT
+002970             " BEFORE THE CHECKPOINT COUNT OF " WS-SKIP-COUNT
+002980             " WAS REACHED - ROSTER DOES NOT MATCH CHECKPOINT"
+002990         MOVE 16 TO RETURN-CODE
+003000         STOP RUN
+003010     END-IF.
+003020 1200-EXIT.
+003030     EXIT.
+003040*****************************************************************
+003050* 1210-SKIP-ONE-RECORD - DISCARD ONE ALREADY-PROCESSED ROSTER
+003060* RECORD WITHOUT GREETING IT AGAIN.  ONLY COUNT IT AS READ WHEN
+003070* A RECORD WAS ACTUALLY THERE TO READ.
+003080*****************************************************************
+003090 1210-SKIP-ONE-RECORD.
+003100     IF NOT WS-ROSTER-EOF
+003110         READ ROSTER-FILE
+003120             AT END
+003130                 SET WS-ROSTER-EOF TO TRUE
+003140             NOT AT END
+003150                 ADD 1 TO WS-ROSTER-READ-COUNT
+003160         END-READ
+003170     END-IF.
+003180 1210-EXIT.
+003190     EXIT.
+003200*****************************************************************
+003210* 2000-PROCESS-ROSTER - READ ONE ROSTER RECORD AND GREET IT.
+003220*****************************************************************
+003230 2000-PROCESS-ROSTER.
+003240     READ ROSTER-FILE
+003250         AT END
+003260             SET WS-ROSTER-EOF TO TRUE
+003270         NOT AT END
+003280             ADD 1 TO WS-ROSTER-READ-COUNT
+003290             PERFORM 2100-BUILD-AND-PRINT THRU 2100-EXIT
+003300             PERFORM 2200-CHECKPOINT THRU 2200-EXIT
+003310     END-READ.
+003320 2000-EXIT.
+003330     EXIT.
+003340*****************************************************************
+003350* 2100-BUILD-AND-PRINT - REJECT A BLANK OR LOW-VALUE NAME, OR
+003360* BUILD THE GREETING LINE AND WRITE IT TO THE PRINT FILE.
+003370*****************************************************************
+003380 2100-BUILD-AND-PRINT.
+003390     MOVE "N" TO WS-VALID-NAME-SWITCH.
+003400     IF RI-USER-NAME = SPACES OR RI-USER-NAME = LOW-VALUE
+003410         ADD 1 TO WS-REJECT-COUNT
+003420         MOVE SPACES TO PRINT-RECORD
+003430         STRING "*** REJECTED - BLANK OR INVALID NAME ***"
+003440             DELIMITED BY SIZE INTO PRINT-RECORD
+003450         WRITE PRINT-RECORD
+003460         IF WS-PRINT-STATUS NOT = "00"
+003470             DISPLAY "UNABLE TO WRITE PRINT RECORD - STATUS "
+003480                 WS-PRINT-STATUS
+003490             MOVE 16 TO RETURN-CODE
+003500             STOP RUN
+003510         END-IF
+003520     ELSE
+003530         SET WS-NAME-IS-VALID TO TRUE
+003540         MOVE RI-USER-NAME TO GR-USER-NAME
+003550         MOVE SPACES TO GR-GREETING
+003560         STRING "Hello, " DELIMITED BY SIZE
+003570                 RI-USER-NAME DELIMITED BY SIZE
+003580             INTO GR-GREETING
+003590         MOVE GR-GREETING TO PRINT-RECORD
+003600         WRITE PRINT-RECORD
+003610         IF WS-PRINT-STATUS NOT = "00"
+003620             DISPLAY "UNABLE TO WRITE PRINT RECORD - STATUS "
+003630                 WS-PRINT-STATUS
+003640             MOVE 16 TO RETURN-CODE
+003650             STOP RUN
+003660         END-IF
+003670         ACCEPT WS-CURRENT-TIME FROM TIME
+003680         MOVE WS-CURRENT-DATE TO GR-LOG-DATE
+003690         MOVE WS-CURRENT-TIME TO GR-LOG-TIME
+003700         MOVE RI-EMPLOYEE-ID TO GR-EMPLOYEE-ID
+003710         MOVE RI-DEPARTMENT TO GR-DEPARTMENT
+003720         MOVE RI-SHIFT TO GR-SHIFT
+003730         WRITE GREETING-RECORD
+003740         IF WS-LOG-STATUS NOT = "00"
+003750             DISPLAY "UNABLE TO WRITE GREETING-LOG - STATUS "
+003760                 WS-LOG-STATUS
+003770             MOVE 16 TO RETURN-CODE
+003780             STOP RUN
+003790         END-IF
+003800         ADD 1 TO WS-GREETING-WRITTEN-COUNT
+003810     END-IF.
+003820 2100-EXIT.
+003830     EXIT.
+003840*****************************************************************
+003850* 2200-CHECKPOINT - EVERY N RECORDS, SAVE THE CURRENT RECORD
+003860* COUNT SO A RESTART DOES NOT HAVE TO REPROCESS THE WHOLE
+003870* ROSTER.
+003880*****************************************************************
+003890 2200-CHECKPOINT.
+003900     DIVIDE WS-ROSTER-READ-COUNT BY WS-CHECKPOINT-INTERVAL
+003910         GIVING WS-CHECKPOINT-QUOTIENT
+003920         REMAINDER WS-CHECKPOINT-REMAINDER.
+003930     IF WS-CHECKPOINT-REMAINDER = ZERO
+003940         MOVE WS-ROSTER-READ-COUNT TO CK-RECORDS-PROCESSED
+003950         MOVE WS-REJECT-COUNT TO CK-REJECT-COUNT
+003960         MOVE WS-GREETING-WRITTEN-COUNT TO CK-GREETINGS-WRITTEN
+003970         WRITE CHECKPOINT-RECORD
+003980         IF WS-CHKPT-STATUS NOT = "00"
+003990             DISPLAY "UNABLE TO WRITE CHECKPOINT RECORD - STATUS "
+004000                 WS-CHKPT-STATUS
+004010             MOVE 16 TO RETURN-CODE
+004020             STOP RUN
+004030         END-IF
+004040     END-IF.
+004050 2200-EXIT.
+004060     EXIT.
+004070*****************************************************************
+004080* 8000-RECONCILE - COMPARE ROSTER RECORDS READ AGAINST
+004090* GREETINGS WRITTEN PLUS REJECTS AND PRINT A CONTROL-TOTAL
+004100* REPORT.  A MISMATCH SETS A NON-ZERO RETURN CODE.
+004110*****************************************************************
+004120 8000-RECONCILE.
+004130     SUBTRACT WS-REJECT-COUNT FROM WS-ROSTER-READ-COUNT
+004140         GIVING WS-EXPECTED-WRITTEN.
+004150     SUBTRACT WS-GREETING-WRITTEN-COUNT FROM WS-EXPECTED-WRITTEN
+004160         GIVING WS-CONTROL-DIFFERENCE.
+004170     IF WS-EXPECTED-WRITTEN = WS-GREETING-WRITTEN-COUNT
+004180         SET WS-CONTROL-BALANCED TO TRUE
+004190     ELSE
+004200         MOVE "N" TO WS-CONTROL-SWITCH
+004210     END-IF.
+004220     MOVE SPACES TO PRINT-RECORD.
+004230     STRING "---- CONTROL TOTALS ----" DELIMITED BY SIZE
+004240         INTO PRINT-RECORD.
+004250     WRITE PRINT-RECORD.
+004260     IF WS-PRINT-STATUS NOT = "00"
+004270         DISPLAY "UNABLE TO WRITE PRINT RECORD - STATUS "
+004280             WS-PRINT-STATUS
+004290         MOVE 16 TO RETURN-CODE
+004300         STOP RUN
+004310     END-IF.
+004320     MOVE "ROSTER RECORDS READ:    " TO WS-CONTROL-LABEL.
+004330     MOVE WS-ROSTER-READ-COUNT TO WS-COUNT-EDIT.
+004340     PERFORM 8100-PRINT-CONTROL-LINE THRU 8100-EXIT.
+004350     MOVE "NAMES REJECTED:          " TO WS-CONTROL-LABEL.
+004360     MOVE WS-REJECT-COUNT TO WS-COUNT-EDIT.
+004370     PERFORM 8100-PRINT-CONTROL-LINE THRU 8100-EXIT.
+004380     MOVE "GREETINGS WRITTEN:       " TO WS-CONTROL-LABEL.
+004390     MOVE WS-GREETING-WRITTEN-COUNT TO WS-COUNT-EDIT.
+004400     PERFORM 8100-PRINT-CONTROL-LINE THRU 8100-EXIT.
+004410     MOVE "EXPECTED GREETINGS:      " TO WS-CONTROL-LABEL.
+004420     MOVE WS-EXPECTED-WRITTEN TO WS-COUNT-EDIT.
+004430     PERFORM 8100-PRINT-CONTROL-LINE THRU 8100-EXIT.
+004440     MOVE SPACES TO PRINT-RECORD.
+004450     IF WS-CONTROL-BALANCED
+004460         STRING "CONTROL TOTALS BALANCE." DELIMITED BY SIZE
+004470             INTO PRINT-RECORD
+004480         WRITE PRINT-RECORD
+004490         IF WS-PRINT-STATUS NOT = "00"
+004500             DISPLAY "UNABLE TO WRITE PRINT RECORD - STATUS "
+004510                 WS-PRINT-STATUS
+004520             MOVE 16 TO RETURN-CODE
+004530             STOP RUN
+004540         END-IF
+004550         DISPLAY "CONTROL TOTALS BALANCE."
+004560     ELSE
+004570         STRING "*** CONTROL TOTALS OUT OF BALANCE ***"
+004580             DELIMITED BY SIZE INTO PRINT-RECORD
+004590         WRITE PRINT-RECORD
+004600         IF WS-PRINT-STATUS NOT = "00"
+004610             DISPLAY "UNABLE TO WRITE PRINT RECORD - STATUS "
+004620                 WS-PRINT-STATUS
+004630             MOVE 16 TO RETURN-CODE
+004640             STOP RUN
+004650         END-IF
+004660         MOVE "EXPECTED MINUS WRITTEN:  " TO WS-CONTROL-LABEL
+004670         MOVE WS-CONTROL-DIFFERENCE TO WS-DIFF-EDIT
+004680         MOVE SPACES TO PRINT-RECORD
+004690         STRING WS-CONTROL-LABEL DELIMITED BY SIZE
+004700                 WS-DIFF-EDIT DELIMITED BY SIZE
+004710             INTO PRINT-RECORD
+004720         WRITE PRINT-RECORD
+004730         IF WS-PRINT-STATUS NOT = "00"
+004740             DISPLAY "UNABLE TO WRITE PRINT RECORD - STATUS "
+004750                 WS-PRINT-STATUS
+004760             MOVE 16 TO RETURN-CODE
+004770             STOP RUN
+004780         END-IF
+004790         DISPLAY "*** CONTROL TOTALS OUT OF BALANCE ***"
+004800         DISPLAY "EXPECTED MINUS WRITTEN: " WS-DIFF-EDIT
+004810         MOVE 8 TO RETURN-CODE
+004820     END-IF.
+004830 8000-EXIT.
+004840     EXIT.
+004850*****************************************************************
+004860* 8100-PRINT-CONTROL-LINE - WRITE ONE LABELLED, EDITED COUNT
+004870* FROM WS-CONTROL-LABEL AND WS-COUNT-EDIT TO THE PRINT FILE.
+004880*****************************************************************
+004890 8100-PRINT-CONTROL-LINE.
+004900     MOVE SPACES TO PRINT-RECORD.
+004910     STRING WS-CONTROL-LABEL DELIMITED BY SIZE
+004920             WS-COUNT-EDIT DELIMITED BY SIZE
+004930         INTO PRINT-RECORD.
+004940     WRITE PRINT-RECORD.
+004950     IF WS-PRINT-STATUS NOT = "00"
+004960         DISPLAY "UNABLE TO WRITE PRINT RECORD - STATUS "
+004970             WS-PRINT-STATUS
+004980         MOVE 16 TO RETURN-CODE
+004990         STOP RUN
+005000     END-IF.
+005010 8100-EXIT.
+005020     EXIT.
+005030*****************************************************************
+005040* 9000-TERMINATE - CLOSE THE FILES.
+005050*****************************************************************
+005060 9000-TERMINATE.
+005070     CLOSE ROSTER-FILE.
+005080     CLOSE GREETING-LOG-FILE.
+005090     CLOSE PRINT-FILE.
+005100     CLOSE CHECKPOINT-FILE.
+005110     PERFORM 9100-RESET-CHECKPOINT THRU 9100-EXIT.
+005120     DISPLAY "ROSTER RECORDS READ: " WS-ROSTER-READ-COUNT.
+005130     DISPLAY "GREETINGS WRITTEN:   " WS-GREETING-WRITTEN-COUNT.
+005140     DISPLAY "NAMES REJECTED:      " WS-REJECT-COUNT.
+005150 9000-EXIT.
+005160     EXIT.
+005170*****************************************************************
+005180* 9100-RESET-CHECKPOINT - THE ROSTER WAS READ TO END OF FILE, SO
+005190* THE CHECKPOINT FILE HAS SERVED ITS PURPOSE FOR THIS RUN.
+005200* REOPEN IT OUTPUT AND CLOSE IT RIGHT BACK AGAIN TO LEAVE IT
+005210* EMPTY - OTHERWISE TOMORROW'S RUN WOULD FIND TODAY'S LAST
+005220* CHECKPOINT RECORD STILL SITTING THERE AND AUTO-RESUME A ROSTER
+005230* THAT HAS ALREADY BEEN FINISHED.  ON A DISP=MOD DATASET THIS
+005240* OPEN OUTPUT DOES NOT PHYSICALLY TRUNCATE, SO HELLOBAT.JCL ALSO
+005250* CARRIES A STEP THAT DELETES AND REALLOCATES CHKPOINT AFTER A
+005260* CLEAN RUN - THIS PARAGRAPH STAYS AS A SECOND LINE OF DEFENSE
+005270* FOR ANY INVOCATION THAT DOES NOT GO THROUGH THAT JCL.
+005280*****************************************************************
+005290 9100-RESET-CHECKPOINT.
+005300     OPEN OUTPUT CHECKPOINT-FILE.
+005310     IF WS-CHKPT-STATUS NOT = "00"
+005320         DISPLAY "UNABLE TO RESET CHECKPOINT FILE - STATUS "
+005330             WS-CHKPT-STATUS
+005340         MOVE 16 TO RETURN-CODE
+005350         STOP RUN
+005360     END-IF.
+005370     CLOSE CHECKPOINT-FILE.
+005380 9100-EXIT.
+005390     EXIT.
