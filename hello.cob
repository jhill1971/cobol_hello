@@ -1,18 +1,264 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. hello.
-       AUTHOR. James Hill.
-       DATE-WRITTEN. July 07, 2024.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 UserName PIC X(50).
-       01 Greeting PIC X(60).
-
-       PROCEDURE DIVISION.
-       DISPLAY "Good Day. What is your name?"
-       ACCEPT UserName
-       STRING "Hello, " UserName INTO Greeting
-       DISPLAY Greeting
-       DISPLAY "Welcome to COBOL!"
-
-       STOP RUN.
-
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. HELLO.
+000030 AUTHOR. JAMES HILL.
+000040 INSTALLATION. FRONT DESK OPERATIONS.
+000050 DATE-WRITTEN. JULY 07, 2024.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* MODIFICATION HISTORY.
+000090*   2024-07-07  JH  ORIGINAL PROGRAM - ACCEPT A NAME, GREET IT.
+000100*   2026-08-08  JH  EDIT THE NAME ENTRY SO A BLANK OR LOW-VALUE
+000110*                   ACCEPT NO LONGER BUILDS A GREETING - THE
+000120*                   OPERATOR IS RE-PROMPTED INSTEAD, AND THE
+000130*                   NUMBER OF REJECTED ENTRIES IS DISPLAYED AT
+000140*                   END OF RUN.
+000150*   2026-08-08  JH  APPEND EVERY GREETING TO THE GREETING-LOG
+000160*                   FILE WITH A DATE AND TIME STAMP INSTEAD OF
+000170*                   DISPLAY ONLY, FOR THE SHIFT LOG.
+000180*   2026-08-08  JH  MOVED THE GREETING-LOG RECORD OUT TO THE
+000190*                   GREETREC COPYBOOK, SHARED WITH HELLOBAT.
+000200*   2026-08-08  JH  ACCEPT EMPLOYEE ID, DEPARTMENT, AND SHIFT
+000210*                   ALONG WITH THE NAME AND CARRY THEM THROUGH
+000220*                   TO THE GREETING-LOG.
+000230*   2026-08-08  JH  REPLACED THE SINGLE GREETING PROMPT WITH A
+000240*                   MENU SO THE FRONT DESK CAN ALSO LOOK UP A
+000250*                   NAME ALREADY GREETED TODAY OR REPRINT
+000260*                   TODAY'S LOG WITHOUT CALLING A SEPARATE JOB.
+000270*   2026-08-08  JH  MARKED GREETING-LOG-FILE OPTIONAL SO THE
+000280*                   FIRST GREETING OF THE DAY CAN CREATE IT
+000290*                   INSTEAD OF FAILING WITH STATUS 35 WHEN
+000300*                   OPEN EXTEND TARGETS A FILE THAT DOES NOT
+000310*                   EXIST YET.
+000320*   2026-08-08  JH  DROPPED THE LOCAL UserName/Greeting FIELDS -
+000330*                   THE NAME AND GREETING ARE NOW BUILT DIRECTLY
+000340*                   IN GR-USER-NAME/GR-GREETING FROM GREETREC SO
+000350*                   THERE IS ONLY ONE PLACE THOSE PICTURES ARE
+000360*                   DEFINED.
+000370*   2026-08-09  JH  CHECK FILE STATUS AFTER WRITING THE
+000380*                   GREETING-LOG RECORD INSTEAD OF ASSUMING IT
+000390*                   REACHED DISK.  MOVED WS-EMPLOYEE-ID,
+000400*                   WS-DEPARTMENT, AND WS-SHIFT TO 77-LEVEL TO
+000410*                   MATCH EVERY OTHER STANDALONE ITEM IN THIS
+000420*                   PROGRAM.
+000430*   2026-08-09  JH  2200-LOOKUP-NAME AND 2300-REPRINT-LOG NOW
+000440*                   ACCEPT STATUS "05" ON THE OPEN THE SAME AS
+000450*                   2100-GREET-NEW-NAME ALREADY DOES, AND ALWAYS
+000460*                   CLOSE GREETING-LOG-FILE AFTERWARD - BEFORE,
+000470*                   A STATUS 05 OPEN (THE ORDINARY CASE BEFORE
+000480*                   THE FIRST GREETING OF THE DAY) SKIPPED THE
+000490*                   CLOSE, SO THE NEXT GREETING'S OPEN EXTEND
+000500*                   FAILED WITH STATUS 41, FILE ALREADY OPEN.
+000510*                   MOVE SPACES TO GR-GREETING BEFORE BUILDING
+000520*                   IT WITH STRING - STRING DOES NOT SPACE-FILL
+000530*                   THE UNUSED TRAILING BYTES THE WAY MOVE DOES,
+000540*                   SO THE LOGGED AND DISPLAYED GREETING HAD
+000550*                   THREE BYTES OF LEFTOVER STORAGE AFTER THE
+000560*                   NAME.  ADDED THE INSTALLATION PARAGRAPH TO
+000570*                   MATCH HELLOBAT/GRTSUMRY/HRXTRACT.
+000580*****************************************************************
+000590 ENVIRONMENT DIVISION.
+000600 INPUT-OUTPUT SECTION.
+000610 FILE-CONTROL.
+000620     SELECT OPTIONAL GREETING-LOG-FILE ASSIGN TO "GREETLOG"
+000630         ORGANIZATION IS SEQUENTIAL
+000640         FILE STATUS IS WS-LOG-STATUS.
+000650 DATA DIVISION.
+000660 FILE SECTION.
+000670 FD  GREETING-LOG-FILE
+000680     LABEL RECORDS ARE STANDARD.
+000690     COPY GREETREC.
+000700 WORKING-STORAGE SECTION.
+000710 77  WS-EMPLOYEE-ID              PIC X(10).
+000720 77  WS-DEPARTMENT               PIC X(20).
+000730 77  WS-SHIFT                    PIC X(01).
+000740 77  WS-VALID-NAME-SWITCH        PIC X(01) VALUE "N".
+000750     88  WS-NAME-IS-VALID            VALUE "Y".
+000760 77  WS-DONE-SWITCH               PIC X(01) VALUE "N".
+000770     88  WS-DONE-WITH-MENU           VALUE "Y".
+000780 77  WS-FOUND-SWITCH              PIC X(01) VALUE "N".
+000790     88  WS-NAME-WAS-FOUND           VALUE "Y".
+000800 77  WS-LOG-EOF-SWITCH            PIC X(01) VALUE "N".
+000810     88  WS-LOG-EOF                  VALUE "Y".
+000820 77  WS-REJECT-COUNT              PIC 9(05) COMP VALUE ZERO.
+000830 77  WS-LOG-STATUS                PIC X(02) VALUE "00".
+000840 77  WS-CURRENT-DATE              PIC 9(08) VALUE ZERO.
+000850 77  WS-CURRENT-TIME              PIC 9(08) VALUE ZERO.
+000860 77  WS-TODAY                     PIC X(08) VALUE SPACES.
+000870 77  WS-MENU-CHOICE               PIC X(01) VALUE SPACES.
+000880 77  WS-LOOKUP-NAME               PIC X(50) VALUE SPACES.
+000890 PROCEDURE DIVISION.
+000900*****************************************************************
+000910* 0000-MAINLINE - DRIVE THE OPERATOR MENU UNTIL ASKED TO STOP.
+000920*****************************************************************
+000930 0000-MAINLINE.
+000940     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+000950     MOVE WS-CURRENT-DATE TO WS-TODAY.
+000960     PERFORM 2000-MENU-LOOP THRU 2000-EXIT
+000970         UNTIL WS-DONE-WITH-MENU.
+000980     DISPLAY "ENTRIES REJECTED TODAY: " WS-REJECT-COUNT.
+000990     STOP RUN.
+001000 0000-EXIT.
+001010     EXIT.
+001020*****************************************************************
+001030* 2000-MENU-LOOP - SHOW THE MENU AND ROUTE TO THE CHOSEN OPTION.
+001040*****************************************************************
+001050 2000-MENU-LOOP.
+001060     DISPLAY " ".
+001070     DISPLAY "1. GREET A NEW NAME".
+001080     DISPLAY "2. LOOK UP A NAME ALREADY GREETED TODAY".
+001090     DISPLAY "3. REPRINT TODAY'S LOG".
+001100     DISPLAY "4. EXIT".
+001110     DISPLAY "CHOICE? " WITH NO ADVANCING.
+001120     ACCEPT WS-MENU-CHOICE.
+001130     EVALUATE WS-MENU-CHOICE
+001140         WHEN "1"
+001150             PERFORM 2100-GREET-NEW-NAME THRU 2100-EXIT
+001160         WHEN "2"
+001170             PERFORM 2200-LOOKUP-NAME THRU 2200-EXIT
+001180         WHEN "3"
+001190             PERFORM 2300-REPRINT-LOG THRU 2300-EXIT
+001200         WHEN "4"
+001210             SET WS-DONE-WITH-MENU TO TRUE
+001220         WHEN OTHER
+001230             DISPLAY "PLEASE CHOOSE 1, 2, 3, OR 4."
+001240     END-EVALUATE.
+001250 2000-EXIT.
+001260     EXIT.
+001270*****************************************************************
+001280* 2100-GREET-NEW-NAME - ACCEPT AND EDIT A NAME, GREET IT, AND
+001290* APPEND IT TO THE GREETING-LOG.
+001300*****************************************************************
+001310 2100-GREET-NEW-NAME.
+001320     MOVE "N" TO WS-VALID-NAME-SWITCH.
+001330     PERFORM 3000-ACCEPT-AND-EDIT THRU 3000-EXIT
+001340         UNTIL WS-NAME-IS-VALID.
+001350     MOVE SPACES TO GR-GREETING.
+001360     STRING "Hello, " GR-USER-NAME INTO GR-GREETING.
+001370     DISPLAY GR-GREETING.
+001380     DISPLAY "Welcome to COBOL!".
+001390     OPEN EXTEND GREETING-LOG-FILE.
+001400     IF WS-LOG-STATUS NOT = "00" AND WS-LOG-STATUS NOT = "05"
+001410         DISPLAY "UNABLE TO OPEN GREETING-LOG - STATUS "
+001420             WS-LOG-STATUS
+001430         MOVE 16 TO RETURN-CODE
+001440         STOP RUN
+001450     END-IF.
+001460     PERFORM 4000-LOG-GREETING THRU 4000-EXIT.
+001470     CLOSE GREETING-LOG-FILE.
+001480 2100-EXIT.
+001490     EXIT.
+001500*****************************************************************
+001510* 2200-LOOKUP-NAME - SEARCH TODAY'S GREETING-LOG FOR A NAME AND
+001520* DISPLAY THE ENTRY IF IT HAS ALREADY BEEN GREETED.
+001530*****************************************************************
+001540 2200-LOOKUP-NAME.
+001550     DISPLAY "NAME TO LOOK UP? " WITH NO ADVANCING.
+001560     ACCEPT WS-LOOKUP-NAME.
+001570     MOVE "N" TO WS-FOUND-SWITCH.
+001580     MOVE "N" TO WS-LOG-EOF-SWITCH.
+001590     OPEN INPUT GREETING-LOG-FILE.
+001600     IF WS-LOG-STATUS NOT = "00" AND WS-LOG-STATUS NOT = "05"
+001610         DISPLAY "UNABLE TO OPEN GREETING-LOG - STATUS "
+001620             WS-LOG-STATUS
+001630         MOVE 16 TO RETURN-CODE
+001640         STOP RUN
+001650     END-IF.
+001660     PERFORM 2210-SCAN-ONE-ENTRY THRU 2210-EXIT
+001670         UNTIL WS-LOG-EOF.
+001680     CLOSE GREETING-LOG-FILE.
+001690     IF NOT WS-NAME-WAS-FOUND
+001700         DISPLAY "NO MATCH FOUND FOR THAT NAME TODAY."
+001710     END-IF.
+001720 2200-EXIT.
+001730     EXIT.
+001740*****************************************************************
+001750* 2210-SCAN-ONE-ENTRY - READ ONE LOG RECORD AND, IF IT IS FOR
+001760* TODAY AND MATCHES THE NAME BEING SOUGHT, DISPLAY IT.
+001770*****************************************************************
+001780 2210-SCAN-ONE-ENTRY.
+001790     READ GREETING-LOG-FILE
+001800         AT END
+001810             SET WS-LOG-EOF TO TRUE
+001820         NOT AT END
+001830             IF GR-LOG-DATE = WS-TODAY
+001840                     AND GR-USER-NAME = WS-LOOKUP-NAME
+001850                 SET WS-NAME-WAS-FOUND TO TRUE
+001860                 DISPLAY "FOUND: " GR-GREETING
+001870                         "  AT " GR-LOG-TIME
+001880             END-IF
+001890     END-READ.
+001900 2210-EXIT.
+001910     EXIT.
+001920*****************************************************************
+001930* 2300-REPRINT-LOG - DISPLAY EVERY GREETING-LOG ENTRY FOR TODAY.
+001940*****************************************************************
+001950 2300-REPRINT-LOG.
+001960     MOVE "N" TO WS-LOG-EOF-SWITCH.
+001970     OPEN INPUT GREETING-LOG-FILE.
+001980     IF WS-LOG-STATUS NOT = "00" AND WS-LOG-STATUS NOT = "05"
+001990         DISPLAY "UNABLE TO OPEN GREETING-LOG - STATUS "
+002000             WS-LOG-STATUS
+002010         MOVE 16 TO RETURN-CODE
+002020         STOP RUN
+002030     END-IF.
+002040     PERFORM 2310-PRINT-ONE-ENTRY THRU 2310-EXIT
+002050         UNTIL WS-LOG-EOF.
+002060     CLOSE GREETING-LOG-FILE.
+002070 2300-EXIT.
+002080     EXIT.
+002090*****************************************************************
+002100* 2310-PRINT-ONE-ENTRY - READ ONE LOG RECORD AND DISPLAY IT IF
+002110* IT WAS LOGGED TODAY.
+002120*****************************************************************
+002130 2310-PRINT-ONE-ENTRY.
+002140     READ GREETING-LOG-FILE
+002150         AT END
+002160             SET WS-LOG-EOF TO TRUE
+002170         NOT AT END
+002180             IF GR-LOG-DATE = WS-TODAY
+002190                 DISPLAY GR-LOG-TIME "  " GR-GREETING
+002200             END-IF
+002210     END-READ.
+002220 2310-EXIT.
+002230     EXIT.
+002240*****************************************************************
+002250* 3000-ACCEPT-AND-EDIT - REJECT A BLANK OR LOW-VALUE NAME AND
+002260* RE-PROMPT INSTEAD OF BUILDING A GREETING FOR IT.
+002270*****************************************************************
+002280 3000-ACCEPT-AND-EDIT.
+002290     DISPLAY "Good Day. What is your name?".
+002300     ACCEPT GR-USER-NAME.
+002310     IF GR-USER-NAME = SPACES OR GR-USER-NAME = LOW-VALUE
+002320         ADD 1 TO WS-REJECT-COUNT
+002330         DISPLAY "NAME CANNOT BE BLANK - PLEASE TRY AGAIN."
+002340     ELSE
+002350         DISPLAY "Employee ID?"
+002360         ACCEPT WS-EMPLOYEE-ID
+002370         DISPLAY "Department?"
+002380         ACCEPT WS-DEPARTMENT
+002390         DISPLAY "Shift (D/E/N)?"
+002400         ACCEPT WS-SHIFT
+002410         SET WS-NAME-IS-VALID TO TRUE
+002420     END-IF.
+002430 3000-EXIT.
+002440     EXIT.
+002450*****************************************************************
+002460* 4000-LOG-GREETING - APPEND THE NAME AND GREETING TO THE
+002470* GREETING-LOG FILE WITH A DATE AND TIME STAMP.
+002480*****************************************************************
+002490 4000-LOG-GREETING.
+002500     ACCEPT WS-CURRENT-TIME FROM TIME.
+002510     MOVE WS-CURRENT-DATE TO GR-LOG-DATE.
+002520     MOVE WS-CURRENT-TIME TO GR-LOG-TIME.
+002530     MOVE WS-EMPLOYEE-ID TO GR-EMPLOYEE-ID.
+002540     MOVE WS-DEPARTMENT TO GR-DEPARTMENT.
+002550     MOVE WS-SHIFT TO GR-SHIFT.
+002560     WRITE GREETING-RECORD.
+002570     IF WS-LOG-STATUS NOT = "00"
+002580         DISPLAY "UNABLE TO WRITE GREETING-LOG - STATUS "
+002590             WS-LOG-STATUS
+002600         MOVE 16 TO RETURN-CODE
+002610         STOP RUN
+002620     END-IF.
+002630 4000-EXIT.
+002640     EXIT.
