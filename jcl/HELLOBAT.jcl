@@ -0,0 +1,93 @@
+//HELLOBAT JOB (ACCTNO),'FRONT DESK GREET',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//* HELLOBAT - OVERNIGHT SCHEDULED RUN OF THE BATCH GREETING JOB.
+//*
+//* READS THE MORNING ROSTER, WRITES THE PRINTED GREETINGS AND THE
+//* SHIFT LOG, AND CHECKPOINTS AS IT GOES SO A RESTART DOES NOT HAVE
+//* TO REPROCESS THE WHOLE ROSTER.  HELLOBAT RESUMES FROM THE LAST
+//* CHECKPOINT AUTOMATICALLY WHEN ONE IS FOUND, SINCE NO OPERATOR IS
+//* PRESENT OVERNIGHT TO ANSWER A RESTART PROMPT - ADD PARM='NORESUME'
+//* TO STEP010 TO FORCE A FRESH RUN AGAINST THE FULL ROSTER INSTEAD.
+//* STEP020 NOTIFIES THE OPERATOR WHENEVER STEP010 DOES NOT END
+//* CLEAN, INCLUDING AN ABEND.  STEP015/STEP016 EMPTY THE CHECKPOINT
+//* DATASET AFTER A CLEAN COMPLETION SO TOMORROW'S RUN DOES NOT FIND
+//* TODAY'S LAST CHECKPOINT AND THINK THE ROSTER WAS LEFT UNFINISHED.
+//*
+//* MODIFICATION HISTORY.
+//*   2026-08-08  JH  ORIGINAL JCL.
+//*   2026-08-08  JH  CORRECTED GREETLOG AND CHKPOINT LRECL TO MATCH
+//*                   GREETREC.CPY (157) AND THE CHECKPOINT RECORD
+//*                   (12) AS HELLOBAT ACTUALLY WRITES THEM, AND
+//*                   CHANGED GREETRPT TO DISP=MOD SO A RESTART CAN
+//*                   REOPEN AND EXTEND THE REPORT FROM A PRIOR,
+//*                   ABENDED ATTEMPT THE SAME WAY GREETLOG AND
+//*                   CHKPOINT ALREADY DO.
+//*   2026-08-09  JH  ROUTED THE STEP020 OPERATOR MESSAGE TO THE
+//*                   OPNMSG SYSOUT CLASS THAT OPERATIONS WATCHES ON
+//*                   THE MASTER CONSOLE INSTEAD OF THE INTERNAL
+//*                   READER - INTRDR EXPECTS A COMPLETE JOB STREAM
+//*                   TO SUBMIT, NOT A FREE-TEXT MESSAGE, SO IT WAS
+//*                   FAILING THE NOTIFICATION RATHER THAN DELIVERING
+//*                   IT.
+//*   2026-08-09  JH  DISP=MOD POSITIONS A DATASET AT END-OF-DATA FOR
+//*                   OUTPUT OR EXTEND ALIKE, SO HELLOBAT'S OWN
+//*                   OPEN OUTPUT AGAINST CHKPOINT AT A CLEAN END OF
+//*                   RUN DOES NOT ACTUALLY EMPTY IT HERE.  ADDED
+//*                   STEP015/STEP016 TO DELETE AND REALLOCATE
+//*                   CHKPOINT AFTER A CLEAN COMPLETION SO THE NEXT
+//*                   OVERNIGHT RUN STARTS WITH A TRULY EMPTY
+//*                   CHECKPOINT DATASET.  ADDED EVEN TO STEP020'S
+//*                   COND TEST SO THE OPERATOR IS STILL NOTIFIED
+//*                   WHEN STEP010 ABENDS INSTEAD OF JUST ENDING WITH
+//*                   A BAD RETURN CODE - PLAIN COND TESTS DO NOT FIRE
+//*                   FOLLOWING STEPS AFTER AN ABEND ON THEIR OWN.
+//*****************************************************************
+//STEP010  EXEC PGM=HELLOBAT
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//ROSTRIN  DD   DSN=PROD.FRONTDSK.ROSTER.DAILY,DISP=SHR
+//GREETLOG DD   DSN=PROD.FRONTDSK.GREETING.LOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=157)
+//GREETRPT DD   DSN=PROD.FRONTDSK.GREETING.RPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=132)
+//CHKPOINT DD   DSN=PROD.FRONTDSK.GREETING.CHKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=12)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP015  EXEC PGM=IEFBR14,COND=(0,NE,STEP010)
+//*****************************************************************
+//* STEP015/STEP016 ONLY RUN WHEN STEP010 ENDED WITH RETURN CODE
+//* ZERO.  DELETING AND REALLOCATING CHKPOINT LEAVES A GENUINELY
+//* EMPTY DATASET FOR TOMORROW'S RUN - REOPENING A DISP=MOD DATASET
+//* FROM THE PROGRAM DOES NOT TRUNCATE IT ON A REAL SYSTEM.
+//*****************************************************************
+//CHKPOINT DD   DSN=PROD.FRONTDSK.GREETING.CHKPT,DISP=(OLD,DELETE)
+//*
+//STEP016  EXEC PGM=IEFBR14,COND=(0,NE,STEP010)
+//CHKPOINT DD   DSN=PROD.FRONTDSK.GREETING.CHKPT,
+//             DISP=(NEW,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=12)
+//*
+//STEP020  EXEC PGM=IEBGENER,COND=((0,EQ,STEP010),EVEN)
+//*****************************************************************
+//* STEP020 RUNS WHENEVER STEP010 DID NOT END WITH A CLEAN (ZERO)
+//* RETURN CODE, INCLUDING WHEN STEP010 ABENDS - EVEN OVERRIDES THE
+//* DEFAULT BEHAVIOR OF FLUSHING LATER STEPS AFTER AN ABEND.  IT
+//* DROPS A ONE-LINE MESSAGE TO THE OPNMSG SYSOUT CLASS OPERATIONS
+//* MONITORS ON THE MASTER CONSOLE SO THE OVERNIGHT RUN DOES NOT GO
+//* UNNOTICED.
+//*****************************************************************
+//SYSUT1   DD   *
+HELLOBAT STEP010 DID NOT COMPLETE CLEAN - CHECK RETURN CODE AND
+THE CHECKPOINT FILE BEFORE RESUBMITTING.
+/*
+//SYSUT2   DD   SYSOUT=(A,OPNMSG)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
