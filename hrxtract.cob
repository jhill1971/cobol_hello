@@ -0,0 +1,148 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. HRXTRACT.
+000030 AUTHOR. JAMES HILL.
+000040 INSTALLATION. FRONT DESK OPERATIONS.
+000050 DATE-WRITTEN. AUGUST 08, 2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* MODIFICATION HISTORY.
+000090*   2026-08-08  JH  ORIGINAL PROGRAM.  READS THE GREETING-LOG
+000100*                   FILE AND WRITES A COMMA-DELIMITED EXTRACT OF
+000110*                   EACH GREETING SO THE FEED CAN BE TRANSFERRED
+000120*                   OFF THE MAINFRAME TO THE HR ONBOARDING
+000130*                   SYSTEM INSTEAD OF BEING RETYPED BY HAND EACH
+000140*                   MORNING.
+000150*   2026-08-09  JH  CHECK FILE STATUS AFTER WRITING THE EXTRACT
+000160*                   RECORD SO A WRITE FAILURE ABORTS THE RUN
+000170*                   INSTEAD OF BEING COUNTED AS SENT.
+000180*   2026-08-09  JH  GREETING-LOG IS NEVER ROTATED - IT HOLDS
+000190*                   EVERY GREETING EVER LOGGED, NOT JUST TODAY'S.
+000200*                   FILTER THE EXTRACT TO RECORDS LOGGED ON THE
+000210*                   CURRENT DATE SO A RERUN DOES NOT RESEND THE
+000220*                   WHOLE HISTORY TO THE HR SYSTEM EVERY MORNING.
+000230*****************************************************************
+000240 ENVIRONMENT DIVISION.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT GREETING-LOG-FILE ASSIGN TO "GREETLOG"
+000280         ORGANIZATION IS SEQUENTIAL
+000290         FILE STATUS IS WS-LOG-STATUS.
+000300     SELECT HR-EXTRACT-FILE ASSIGN TO "HREXTRCT"
+000310         ORGANIZATION IS SEQUENTIAL
+000320         FILE STATUS IS WS-EXTRACT-STATUS.
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000350 FD  GREETING-LOG-FILE
+000360     LABEL RECORDS ARE STANDARD.
+000370     COPY GREETREC.
+000380 FD  HR-EXTRACT-FILE
+000390     LABEL RECORDS ARE STANDARD.
+000400 01  HR-EXTRACT-RECORD               PIC X(132).
+000410 WORKING-STORAGE SECTION.
+000420*****************************************************************
+000430* SWITCHES AND COUNTERS.
+000440*****************************************************************
+000450 77  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+000460     88  WS-EOF                      VALUE "Y".
+000470 77  WS-LOG-STATUS               PIC X(02) VALUE "00".
+000480 77  WS-EXTRACT-STATUS           PIC X(02) VALUE "00".
+000490 77  WS-EXTRACT-COUNT            PIC 9(07) COMP VALUE ZERO.
+000500 77  WS-SKIPPED-COUNT            PIC 9(07) COMP VALUE ZERO.
+000510 77  WS-TODAY                    PIC 9(08) VALUE ZERO.
+000520 77  WS-FIELD-DELIMITER          PIC X(01) VALUE ",".
+000530 PROCEDURE DIVISION.
+000540*****************************************************************
+000550* 0000-MAINLINE - TOP LEVEL CONTROL.
+000560*****************************************************************
+000570 0000-MAINLINE.
+000580     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000590     PERFORM 2000-EXTRACT-LOG THRU 2000-EXIT
+000600         UNTIL WS-EOF.
+000610     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000620     STOP RUN.
+000630 0000-EXIT.
+000640     EXIT.
+000650*****************************************************************
+000660* 1000-INITIALIZE - OPEN THE LOG FOR INPUT AND THE EXTRACT FILE
+000670* FOR OUTPUT.
+000680*****************************************************************
+000690 1000-INITIALIZE.
+000700     DISPLAY "=================================================".
+000710     DISPLAY " HR ONBOARDING EXTRACT".
+000720     DISPLAY "=================================================".
+000730     ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+000740     OPEN INPUT GREETING-LOG-FILE.
+000750     IF WS-LOG-STATUS NOT = "00"
+000760         DISPLAY "UNABLE TO OPEN GREETING-LOG - STATUS "
+000770             WS-LOG-STATUS
+000780         MOVE 16 TO RETURN-CODE
+000790         STOP RUN
+000800     END-IF.
+000810     OPEN OUTPUT HR-EXTRACT-FILE.
+000820     IF WS-EXTRACT-STATUS NOT = "00"
+000830         DISPLAY "UNABLE TO OPEN HR EXTRACT FILE - STATUS "
+000840             WS-EXTRACT-STATUS
+000850         MOVE 16 TO RETURN-CODE
+000860         STOP RUN
+000870     END-IF.
+000880 1000-EXIT.
+000890     EXIT.
+000900*****************************************************************
+000910* 2000-EXTRACT-LOG - READ ONE LOG RECORD AND, IF IT WAS LOGGED
+000920* TODAY, WRITE IT OUT AS ONE COMMA-DELIMITED EXTRACT RECORD FOR
+000930* THE HR SYSTEM.  GREETING-LOG IS NEVER ROTATED, SO RECORDS
+000940* LOGGED ON EARLIER DAYS ARE SKIPPED RATHER THAN RESENT.
+000950*****************************************************************
+000960 2000-EXTRACT-LOG.
+000970     READ GREETING-LOG-FILE
+000980         AT END
+000990             SET WS-EOF TO TRUE
+001000         NOT AT END
+001010             IF GR-LOG-DATE = WS-TODAY
+001020               PERFORM 2100-BUILD-EXTRACT-RECORD THRU 2100-EXIT
+001030               WRITE HR-EXTRACT-RECORD
+001040               IF WS-EXTRACT-STATUS NOT = "00"
+001050                   DISPLAY "UNABLE TO WRITE EXTRACT RECORD - STAT"
+001060                       WS-EXTRACT-STATUS
+001070                   MOVE 16 TO RETURN-CODE
+001080                   STOP RUN
+001090               END-IF
+001100               ADD 1 TO WS-EXTRACT-COUNT
+001110             ELSE
+001120               ADD 1 TO WS-SKIPPED-COUNT
+001130             END-IF
+001140     END-READ.
+001150 2000-EXIT.
+001160     EXIT.
+001170*****************************************************************
+001180* 2100-BUILD-EXTRACT-RECORD - LAY OUT ONE DELIMITED EXTRACT
+001190* RECORD: EMPLOYEE ID, NAME, DEPARTMENT, SHIFT, LOG DATE AND
+001200* TIME - ALL TRIMMED TO THEIR MEANINGFUL DATA BY THE RECEIVING
+001210* SYSTEM'S OWN PARSER, NOT BY THIS PROGRAM.
+001220*****************************************************************
+001230 2100-BUILD-EXTRACT-RECORD.
+001240     MOVE SPACES TO HR-EXTRACT-RECORD.
+001250     STRING GR-EMPLOYEE-ID        DELIMITED BY SIZE
+001260             WS-FIELD-DELIMITER   DELIMITED BY SIZE
+001270             GR-USER-NAME         DELIMITED BY SIZE
+001280             WS-FIELD-DELIMITER   DELIMITED BY SIZE
+001290             GR-DEPARTMENT        DELIMITED BY SIZE
+001300             WS-FIELD-DELIMITER   DELIMITED BY SIZE
+001310             GR-SHIFT             DELIMITED BY SIZE
+001320             WS-FIELD-DELIMITER   DELIMITED BY SIZE
+001330             GR-LOG-DATE          DELIMITED BY SIZE
+001340             WS-FIELD-DELIMITER   DELIMITED BY SIZE
+001350             GR-LOG-TIME          DELIMITED BY SIZE
+001360         INTO HR-EXTRACT-RECORD.
+001370 2100-EXIT.
+001380     EXIT.
+001390*****************************************************************
+001400* 9000-TERMINATE - CLOSE THE FILES AND REPORT THE COUNT SENT.
+001410*****************************************************************
+001420 9000-TERMINATE.
+001430     CLOSE GREETING-LOG-FILE.
+001440     CLOSE HR-EXTRACT-FILE.
+001450     DISPLAY "EXTRACT RECORDS WRITTEN: " WS-EXTRACT-COUNT.
+001460     DISPLAY "PRIOR-DAY RECORDS SKIPPED: " WS-SKIPPED-COUNT.
+001470 9000-EXIT.
+001480     EXIT.
