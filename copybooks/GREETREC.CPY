@@ -0,0 +1,27 @@
+000010*****************************************************************
+000020* GREETREC.CPY
+000030*
+000040* SHARED RECORD LAYOUT FOR THE GREETING-LOG FILE.  USED BY BOTH
+000050* HELLO AND HELLOBAT SO THE TWO PROGRAMS CANNOT DRIFT OUT OF
+000060* STEP ON THE FIELD DEFINITIONS, AND BY ANY PROGRAM THAT READS
+000070* THE LOG AFTERWARD.
+000080*
+000090* MODIFICATION HISTORY.
+000100*   2026-08-08  JH  ORIGINAL COPYBOOK - SPLIT OUT OF HELLO AND
+000110*                   HELLOBAT, WHICH HAD BEEN CARRYING IDENTICAL
+000120*                   COPIES OF THIS RECORD.
+000125*   2026-08-08  JH  ADDED EMPLOYEE ID, DEPARTMENT, AND SHIFT SO
+000126*                   THE LOG CARRIES THE SAME INTAKE DATA THE
+000127*                   ROSTER DOES.
+000130*****************************************************************
+000140 01  GREETING-RECORD.
+000150     05  GR-USER-NAME            PIC X(50).
+000160     05  GR-GREETING             PIC X(60).
+000170     05  GR-LOG-DATE             PIC X(08).
+000180     05  GR-LOG-TIME             PIC X(08).
+000190     05  GR-EMPLOYEE-ID          PIC X(10).
+000200     05  GR-DEPARTMENT           PIC X(20).
+000210     05  GR-SHIFT                PIC X(01).
+000220         88  GR-SHIFT-DAY            VALUE "D".
+000230         88  GR-SHIFT-EVENING        VALUE "E".
+000240         88  GR-SHIFT-NIGHT          VALUE "N".
