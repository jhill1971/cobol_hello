@@ -0,0 +1,20 @@
+000010*****************************************************************
+000020* ROSTREC.CPY
+000030*
+000040* INPUT RECORD LAYOUT FOR THE MORNING ROSTER FILE READ BY THE
+000050* BATCH GREETING PROGRAM (HELLOBAT).  ONE RECORD PER ARRIVAL.
+000060*
+000070* MODIFICATION HISTORY.
+000080*   2026-08-08  JH  ORIGINAL COPYBOOK.
+000085*   2026-08-08  JH  ADDED EMPLOYEE ID, DEPARTMENT, AND SHIFT SO
+000086*                   THE GREETING CARRIES THE SAME INTAKE DATA
+000087*                   THE FRONT DESK COLLECTS ON PAPER TODAY.
+000090*****************************************************************
+000100 01  ROSTER-RECORD.
+000110     05  RI-USER-NAME            PIC X(50).
+000120     05  RI-EMPLOYEE-ID          PIC X(10).
+000130     05  RI-DEPARTMENT           PIC X(20).
+000140     05  RI-SHIFT                PIC X(01).
+000150         88  RI-SHIFT-DAY            VALUE "D".
+000160         88  RI-SHIFT-EVENING        VALUE "E".
+000170         88  RI-SHIFT-NIGHT          VALUE "N".
