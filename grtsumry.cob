@@ -0,0 +1,214 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. GRTSUMRY.
+000030 AUTHOR. JAMES HILL.
+000040 INSTALLATION. FRONT DESK OPERATIONS.
+000050 DATE-WRITTEN. AUGUST 08, 2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* MODIFICATION HISTORY.
+000090*   2026-08-08  JH  ORIGINAL PROGRAM.  READS THE GREETING-LOG
+000100*                   FILE SHARED WITH HELLO AND HELLOBAT AND
+000110*                   PRINTS A COUNT OF GREETINGS FOR EACH DAY
+000120*                   FOUND IN THE LOG, USING THE SAME GREETREC
+000130*                   COPYBOOK SO THE LAYOUT CANNOT DRIFT OUT OF
+000140*                   STEP WITH THE PROGRAMS THAT WRITE THE LOG.
+000150*   2026-08-08  JH  CORRECTED 2100-FIND-OR-ADD-DAY, WHICH LEFT
+000160*                   WS-SEARCH-INDEX ONE PAST A MATCHED TABLE
+000170*                   ENTRY AFTER THE PERFORM VARYING LOOP EXITED,
+000180*                   SO ONLY THE FIRST GREETING OF EACH DAY WAS
+000190*                   EVER TALLIED.
+000200*   2026-08-08  JH  SIZED DAY-TOTAL-TABLE FOR A FULL YEAR (366)
+000210*                   INSTEAD OF 31, SINCE GREETLOG IS NEVER
+000220*                   ROTATED AND ACCUMULATES EVERY CALENDAR DAY
+000230*                   THE BATCH RUN HAS EVER BEEN SUBMITTED.  ALSO
+000240*                   ADDED AN EXPLICIT OVERFLOW CHECK THAT STOPS
+000250*                   THE RUN CLEANLY INSTEAD OF WRITING PAST THE
+000260*                   END OF THE TABLE IF THAT BOUND IS EVER HIT.
+000270*   2026-08-09  JH  DROPPED THE UNUSED INDEXED BY CLAUSE ON
+000280*                   DAY-TOTAL-ENTRY - THE TABLE IS SUBSCRIPTED
+000290*                   BY WS-SEARCH-INDEX THROUGHOUT.  CHECK FILE
+000300*                   STATUS AFTER EACH PRINT-FILE WRITE.
+000310*   2026-08-09  JH  CHECK FILE STATUS AFTER OPENING PRINT-FILE,
+000320*                   THE SAME AS GREETING-LOG-FILE'S OPEN TWO
+000330*                   LINES ABOVE IT AND EVERY OTHER FILE OPEN IN
+000340*                   THIS PROGRAM.
+000350*****************************************************************
+000360 ENVIRONMENT DIVISION.
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+000390     SELECT GREETING-LOG-FILE ASSIGN TO "GREETLOG"
+000400         ORGANIZATION IS SEQUENTIAL
+000410         FILE STATUS IS WS-LOG-STATUS.
+000420     SELECT PRINT-FILE ASSIGN TO "SUMRYRPT"
+000430         ORGANIZATION IS SEQUENTIAL
+000440         FILE STATUS IS WS-PRINT-STATUS.
+000450 DATA DIVISION.
+000460 FILE SECTION.
+000470 FD  GREETING-LOG-FILE
+000480     LABEL RECORDS ARE STANDARD.
+000490     COPY GREETREC.
+000500 FD  PRINT-FILE
+000510     LABEL RECORDS ARE STANDARD.
+000520 01  PRINT-RECORD                    PIC X(132).
+000530 WORKING-STORAGE SECTION.
+000540*****************************************************************
+000550* SWITCHES, COUNTERS, AND THE DAY-COUNT TABLE.
+000560*****************************************************************
+000570 77  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+000580     88  WS-EOF                      VALUE "Y".
+000590 77  WS-LOG-STATUS               PIC X(02) VALUE "00".
+000600 77  WS-PRINT-STATUS             PIC X(02) VALUE "00".
+000610 77  WS-DAY-COUNT                PIC 9(03) COMP VALUE ZERO.
+000620 77  WS-MAX-DAYS                 PIC 9(03) COMP VALUE 366.
+000630 77  WS-SEARCH-INDEX             PIC 9(03) COMP VALUE ZERO.
+000640 77  WS-FOUND-SWITCH             PIC X(01) VALUE "N".
+000650     88  WS-DAY-FOUND                VALUE "Y".
+000660 77  WS-COUNT-EDIT                PIC ZZZZZZZZ9.
+000670 01  DAY-TOTAL-TABLE.
+000680     05  DAY-TOTAL-ENTRY OCCURS 366 TIMES.
+000690         10  DT-LOG-DATE             PIC X(08).
+000700         10  DT-GREETING-COUNT       PIC 9(07) COMP.
+000710 PROCEDURE DIVISION.
+000720*****************************************************************
+000730* 0000-MAINLINE - TOP LEVEL CONTROL.
+000740*****************************************************************
+000750 0000-MAINLINE.
+000760     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000770     PERFORM 2000-TALLY-LOG THRU 2000-EXIT
+000780         UNTIL WS-EOF.
+000790     PERFORM 3000-PRINT-SUMMARY THRU 3000-EXIT.
+000800     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000810     STOP RUN.
+000820 0000-EXIT.
+000830     EXIT.
+000840*****************************************************************
+000850* 1000-INITIALIZE - OPEN THE LOG AND THE REPORT FILE.
+000860*****************************************************************
+000870 1000-INITIALIZE.
+000880     DISPLAY "=================================================".
+000890     DISPLAY " DAILY GREETING SUMMARY REPORT".
+000900     DISPLAY "=================================================".
+000910     OPEN INPUT GREETING-LOG-FILE.
+000920     IF WS-LOG-STATUS NOT = "00"
+000930         DISPLAY "UNABLE TO OPEN GREETING-LOG - STATUS "
+000940             WS-LOG-STATUS
+000950         MOVE 16 TO RETURN-CODE
+000960         STOP RUN
+000970     END-IF.
+000980     OPEN OUTPUT PRINT-FILE.
+000990     IF WS-PRINT-STATUS NOT = "00"
+001000         DISPLAY "UNABLE TO OPEN PRINT FILE - STATUS "
+001010             WS-PRINT-STATUS
+001020         MOVE 16 TO RETURN-CODE
+001030         STOP RUN
+001040     END-IF.
+001050 1000-EXIT.
+001060     EXIT.
+001070*****************************************************************
+001080* 2000-TALLY-LOG - READ ONE LOG RECORD AND ADD IT TO THE COUNT
+001090* FOR ITS DATE IN THE DAY-TOTAL TABLE.
+001100*****************************************************************
+001110 2000-TALLY-LOG.
+001120     READ GREETING-LOG-FILE
+001130         AT END
+001140             SET WS-EOF TO TRUE
+001150         NOT AT END
+001160             PERFORM 2100-FIND-OR-ADD-DAY THRU 2100-EXIT
+001170             ADD 1 TO DT-GREETING-COUNT (WS-SEARCH-INDEX)
+001180     END-READ.
+001190 2000-EXIT.
+001200     EXIT.
+001210*****************************************************************
+001220* 2100-FIND-OR-ADD-DAY - LOCATE THIS RECORD'S DATE IN THE TABLE,
+001230* ADDING A NEW ENTRY IF IT HAS NOT BEEN SEEN YET THIS RUN.
+001240*****************************************************************
+001250 2100-FIND-OR-ADD-DAY.
+001260     MOVE "N" TO WS-FOUND-SWITCH.
+001270     MOVE 1 TO WS-SEARCH-INDEX.
+001280     PERFORM 2110-TEST-ONE-ENTRY THRU 2110-EXIT
+001290         VARYING WS-SEARCH-INDEX FROM 1 BY 1
+001300         UNTIL WS-SEARCH-INDEX > WS-DAY-COUNT
+001310             OR WS-DAY-FOUND.
+001320     IF WS-DAY-FOUND
+001330         SUBTRACT 1 FROM WS-SEARCH-INDEX
+001340     END-IF.
+001350     IF NOT WS-DAY-FOUND
+001360         IF WS-DAY-COUNT >= WS-MAX-DAYS
+001370             DISPLAY "DAY-TOTAL-TABLE IS FULL AT " WS-MAX-DAYS
+001380                 " DISTINCT DATES - GREETING-LOG MUST BE ROTATED"
+001390             MOVE 16 TO RETURN-CODE
+001400             STOP RUN
+001410         END-IF
+001420         ADD 1 TO WS-DAY-COUNT
+001430         MOVE WS-DAY-COUNT TO WS-SEARCH-INDEX
+001440         MOVE GR-LOG-DATE TO DT-LOG-DATE (WS-SEARCH-INDEX)
+001450         MOVE ZERO TO DT-GREETING-COUNT (WS-SEARCH-INDEX)
+001460     END-IF.
+001470 2100-EXIT.
+001480     EXIT.
+001490*****************************************************************
+001500* 2110-TEST-ONE-ENTRY - COMPARE THE CURRENT TABLE ENTRY'S DATE
+001510* TO THE LOG RECORD BEING TALLIED.
+001520*****************************************************************
+001530 2110-TEST-ONE-ENTRY.
+001540     IF DT-LOG-DATE (WS-SEARCH-INDEX) = GR-LOG-DATE
+001550         SET WS-DAY-FOUND TO TRUE
+001560     END-IF.
+001570 2110-EXIT.
+001580     EXIT.
+001590*****************************************************************
+001600* 3000-PRINT-SUMMARY - PRINT ONE LINE PER DAY FOUND IN THE LOG.
+001610*****************************************************************
+001620 3000-PRINT-SUMMARY.
+001630     MOVE SPACES TO PRINT-RECORD.
+001640     STRING "---- DAILY GREETING SUMMARY ----------------------"
+001650         DELIMITED BY SIZE INTO PRINT-RECORD.
+001660     WRITE PRINT-RECORD.
+001670     IF WS-PRINT-STATUS NOT = "00"
+001680         DISPLAY "UNABLE TO WRITE PRINT RECORD - STATUS "
+001690             WS-PRINT-STATUS
+001700         MOVE 16 TO RETURN-CODE
+001710         STOP RUN
+001720     END-IF.
+001730     MOVE SPACES TO PRINT-RECORD.
+001740     WRITE PRINT-RECORD.
+001750     IF WS-PRINT-STATUS NOT = "00"
+001760         DISPLAY "UNABLE TO WRITE PRINT RECORD - STATUS "
+001770             WS-PRINT-STATUS
+001780         MOVE 16 TO RETURN-CODE
+001790         STOP RUN
+001800     END-IF.
+001810     PERFORM 3100-PRINT-ONE-DAY THRU 3100-EXIT
+001820         VARYING WS-SEARCH-INDEX FROM 1 BY 1
+001830         UNTIL WS-SEARCH-INDEX > WS-DAY-COUNT.
+001840 3000-EXIT.
+001850     EXIT.
+001860*****************************************************************
+001870* 3100-PRINT-ONE-DAY - PRINT THE DATE AND COUNT FOR ONE TABLE
+001880* ENTRY.
+001890*****************************************************************
+001900 3100-PRINT-ONE-DAY.
+001910     MOVE SPACES TO PRINT-RECORD.
+001920     MOVE DT-GREETING-COUNT (WS-SEARCH-INDEX) TO WS-COUNT-EDIT.
+001930     STRING DT-LOG-DATE (WS-SEARCH-INDEX) DELIMITED BY SIZE
+001940             "  GREETINGS: " DELIMITED BY SIZE
+001950             WS-COUNT-EDIT DELIMITED BY SIZE
+001960         INTO PRINT-RECORD.
+001970     WRITE PRINT-RECORD.
+001980     IF WS-PRINT-STATUS NOT = "00"
+001990         DISPLAY "UNABLE TO WRITE PRINT RECORD - STATUS "
+002000             WS-PRINT-STATUS
+002010         MOVE 16 TO RETURN-CODE
+002020         STOP RUN
+002030     END-IF.
+002040 3100-EXIT.
+002050     EXIT.
+002060*****************************************************************
+002070* 9000-TERMINATE - CLOSE THE FILES.
+002080*****************************************************************
+002090 9000-TERMINATE.
+002100     CLOSE GREETING-LOG-FILE.
+002110     CLOSE PRINT-FILE.
+002120     DISPLAY "DAYS SUMMARIZED: " WS-DAY-COUNT.
+002130 9000-EXIT.
+002140     EXIT.
